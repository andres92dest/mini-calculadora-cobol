@@ -9,9 +9,9 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 NUMERO PIC 99.
+       01 NUMERO PIC S9(9)V99.
        01 MULTIPLICADOR PIC 999.
-       01 RESULTADO PIC 9999.
+       01 RESULTADO PIC S9(9)V99.
        01 SALIDA PIC XXXXX.
 
        PROCEDURE DIVISION.
