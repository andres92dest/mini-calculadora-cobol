@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Andres David Mejia Zarza
+      * Date: 10-Jun-202
+      * Purpose: Rutina de aritmetica reutilizable (suma, resta,
+      *          multiplicacion, division) para otros programas
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITMETICA.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-OPERACION      PIC X(1).
+       01 LK-NUMERO         PIC S9(9)V99.
+       01 LK-NUMERO2        PIC S9(9)V99.
+       01 LK-RESULTADO      PIC S9(9)V99.
+       01 LK-RESIDUO        PIC S9(9)V99.
+       01 LK-COD-RETORNO    PIC 9(2).
+          88 RETORNO-OK             VALUE 0.
+          88 RETORNO-DIV-CERO       VALUE 1.
+          88 RETORNO-OP-INVALIDA    VALUE 2.
+
+       PROCEDURE DIVISION USING LK-OPERACION LK-NUMERO LK-NUMERO2
+               LK-RESULTADO LK-RESIDUO LK-COD-RETORNO.
+       MAIN-PROCEDURE.
+           MOVE 0 TO LK-COD-RETORNO.
+           EVALUATE LK-OPERACION
+               WHEN "S"
+                   COMPUTE LK-RESULTADO = LK-NUMERO + LK-NUMERO2
+               WHEN "R"
+                   COMPUTE LK-RESULTADO = LK-NUMERO - LK-NUMERO2
+               WHEN "M"
+                   COMPUTE LK-RESULTADO = LK-NUMERO * LK-NUMERO2
+               WHEN "D"
+                   IF LK-NUMERO2 = 0
+                       MOVE 1 TO LK-COD-RETORNO
+                   ELSE
+                       DIVIDE LK-NUMERO BY LK-NUMERO2
+                               GIVING LK-RESULTADO
+                               REMAINDER LK-RESIDUO
+                   END-IF
+               WHEN OTHER
+                   MOVE 2 TO LK-COD-RETORNO
+           END-EVALUATE.
+           GOBACK.
+
+       END PROGRAM ARITMETICA.
