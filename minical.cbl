@@ -6,16 +6,131 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORKLIST-FILE ASSIGN TO DYNAMIC WS-LOTE-ENTRADA
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-ENTRADA-STAT.
+           SELECT SALIDA-LOTE-FILE ASSIGN TO DYNAMIC WS-LOTE-SALIDA
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-SALIDA-STAT.
+           SELECT REPORTE-FILE ASSIGN TO "TABLA.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STAT.
+           SELECT HISTORIAL-FILE ASSIGN TO "HISTORIAL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORIAL-STAT.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STAT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  WORKLIST-FILE.
+       01  WORKLIST-RECORD.
+           05 WL-OPERACION       PIC X(1).
+           05 WL-NUMERO          PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE CHARACTER.
+           05 WL-NUMERO2         PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE CHARACTER.
+           05 WL-MULT-INICIO     PIC S9(4)
+                                  SIGN IS TRAILING SEPARATE CHARACTER.
+           05 WL-MULT-FIN        PIC S9(4)
+                                  SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  SALIDA-LOTE-FILE.
+       01  SALIDA-LOTE-RECORD    PIC X(120).
+
+       FD  REPORTE-FILE.
+       01  REPORTE-RECORD        PIC X(80).
+
+       FD  HISTORIAL-FILE.
+       01  HISTORIAL-RECORD      PIC X(130).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKP-ULTIMO-REGISTRO  PIC 9(9).
+           05 CKP-ARCHIVO-ENTRADA  PIC X(100).
+           05 CKP-CONT-SUMA        PIC 9(7).
+           05 CKP-CONT-RESTA       PIC 9(7).
+           05 CKP-CONT-MULT        PIC 9(7).
+           05 CKP-CONT-DIV         PIC 9(7).
+           05 CKP-CONT-TABLA       PIC 9(7).
+           05 CKP-CONT-ERROR       PIC 9(7).
+
        WORKING-STORAGE SECTION.
 
-       01 NUMERO         PIC 99.
-       01 NUMERO2        PIC 99.
-       01 MULTIPLICADOR  PIC 99.
-       01 RESULTADO      PIC 9999.
+       01 NUMERO         PIC S9(9)V99.
+       01 NUMERO2        PIC S9(9)V99.
+       01 MULTIPLICADOR  PIC S9(4).
+       01 MULT-INICIO    PIC S9(4) VALUE 1.
+       01 MULT-FIN       PIC S9(4) VALUE 10.
+       01 WS-VECES-TABLA PIC 9(4).
+       01 RESULTADO      PIC S9(9)V99.
+       01 RESIDUO        PIC S9(9)V99.
        01 OPCION         PIC 9.
 
+       01 WS-NUMERO-ED    PIC -(9)9.99.
+       01 WS-NUMERO2-ED   PIC -(9)9.99.
+       01 WS-RESULTADO-ED PIC -(9)9.99.
+       01 WS-RESIDUO-ED   PIC -(9)9.99.
+       01 WS-MULT-ED      PIC -(3)9.
+
+       01 WS-MODO-LOTE   PIC X VALUE 'N'.
+          88 MODO-LOTE        VALUE 'S'.
+
+       01 WS-LOTE-ENTRADA      PIC X(100).
+       01 WS-LOTE-ENTRADA-STAT PIC XX.
+       01 WS-LOTE-SALIDA       PIC X(100).
+       01 WS-LOTE-SALIDA-STAT  PIC XX.
+       01 WS-EOF-LOTE          PIC X VALUE 'N'.
+          88 FIN-LOTE               VALUE 'S'.
+       01 WS-EOF-HISTORIAL     PIC X VALUE 'N'.
+          88 FIN-HISTORIAL          VALUE 'S'.
+       01 WS-NUM-REGISTRO      PIC 9(9) VALUE 0.
+
+       01 WS-OPCION-ENTRADA    PIC X(1).
+       01 WS-OPCION-VALIDA     PIC X VALUE 'N'.
+          88 OPCION-OK              VALUE 'S'.
+
+       01 WS-ENTRADA-NUM       PIC X(14).
+       01 WS-VALOR-TEMP        PIC S9(9)V99.
+       01 WS-TEST-NUMVAL       PIC S9(4) COMP.
+       01 WS-NUMERO-VALIDO     PIC X VALUE 'N'.
+          88 NUMERO-OK              VALUE 'S'.
+
+       01 WS-REPORTE-STAT      PIC XX.
+       01 WS-REPORTE-ABIERTO   PIC X VALUE 'N'.
+          88 REPORTE-ABIERTO        VALUE 'S'.
+       01 WS-FECHA-REPORTE     PIC 9(8).
+       01 WS-NUM-PAGINA        PIC 99 VALUE 1.
+       01 WS-LINEAS-PAGINA     PIC 99 VALUE 0.
+       01 WS-MAX-LINEAS        PIC 99 VALUE 20.
+
+       01 WS-HISTORIAL-STAT    PIC XX.
+       01 WS-FECHA-HIST        PIC 9(8).
+       01 WS-HORA-HIST         PIC 9(8).
+       01 WS-LINEA-HISTORIAL   PIC X(100).
+
+       01 WS-CHECKPOINT-STAT       PIC XX.
+       01 WS-CONTADOR-CHECKPOINT   PIC 9(4) VALUE 0.
+       01 WS-INTERVALO-CHECKPOINT  PIC 9(4) VALUE 5.
+       01 WS-REGISTROS-SALTAR      PIC 9(9) VALUE 0.
+       01 WS-INDICE-SALTO          PIC 9(9) VALUE 0.
+
+       01 WS-TOTALES-LOTE.
+          05 WS-CONT-SUMA          PIC 9(7) VALUE 0.
+          05 WS-CONT-RESTA         PIC 9(7) VALUE 0.
+          05 WS-CONT-MULT          PIC 9(7) VALUE 0.
+          05 WS-CONT-DIV           PIC 9(7) VALUE 0.
+          05 WS-CONT-TABLA         PIC 9(7) VALUE 0.
+          05 WS-CONT-ERROR         PIC 9(7) VALUE 0.
+
+       01 WS-OP-CODE      PIC X(1).
+       01 WS-MULT-TEMP     PIC S9(9)V99.
+       01 WS-COD-RETORNO   PIC 9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -26,14 +141,17 @@
            DISPLAY "1. Ver tabla de multiplicar".
            DISPLAY "2. Sumar dos numeros".
            DISPLAY "3. Restar dos numeros".
+           DISPLAY "4. Multiplicar dos numeros".
+           DISPLAY "5. Dividir dos numeros".
+           DISPLAY "6. Ver historial de calculos".
+           DISPLAY "7. Procesar lote de operaciones".
            DISPLAY "0. Salir".
-           DISPLAY "Elige una opcion (0-3): ".
-           ACCEPT OPCION.
+           PERFORM LEE-OPCION-VALIDADA.
 
            EVALUATE OPCION
                WHEN 1
-                   PERFORM REINICIA-PROGRAMA
                    PERFORM INTRODUCE-NUMERO
+                   PERFORM REINICIA-PROGRAMA
                    PERFORM MOSTRAR-TABLA
                    GO TO INICIO
 
@@ -45,6 +163,22 @@
                    PERFORM OPERACION-RESTA
                    GO TO INICIO
 
+               WHEN 4
+                   PERFORM OPERACION-MULTIPLICAR
+                   GO TO INICIO
+
+               WHEN 5
+                   PERFORM OPERACION-DIVIDIR
+                   GO TO INICIO
+
+               WHEN 6
+                   PERFORM MOSTRAR-HISTORIAL
+                   GO TO INICIO
+
+               WHEN 7
+                   PERFORM PROCESA-LOTE
+                   GO TO INICIO
+
                WHEN 0
                    GO TO FINALIZAR
 
@@ -58,37 +192,537 @@
            STOP RUN.
 
        REINICIA-PROGRAMA.
-           MOVE 0 TO MULTIPLICADOR.
+           COMPUTE MULTIPLICADOR = MULT-INICIO - 1.
+
+       LEE-OPCION-VALIDADA.
+           MOVE 'N' TO WS-OPCION-VALIDA.
+           PERFORM UNTIL OPCION-OK
+               DISPLAY "Elige una opcion (0-7): "
+               ACCEPT WS-OPCION-ENTRADA
+               IF WS-OPCION-ENTRADA IS NUMERIC
+                   MOVE WS-OPCION-ENTRADA TO OPCION
+                   MOVE 'S' TO WS-OPCION-VALIDA
+               ELSE
+                   DISPLAY "Opcion invalida, ingresa un digito 0-9."
+               END-IF
+           END-PERFORM.
+
+       LEE-VALOR-NUMERICO.
+           MOVE 'N' TO WS-NUMERO-VALIDO.
+           PERFORM UNTIL NUMERO-OK
+               ACCEPT WS-ENTRADA-NUM
+               COMPUTE WS-TEST-NUMVAL =
+                       FUNCTION TEST-NUMVAL(WS-ENTRADA-NUM)
+               IF WS-TEST-NUMVAL = 0
+                   COMPUTE WS-VALOR-TEMP =
+                           FUNCTION NUMVAL(WS-ENTRADA-NUM)
+                   MOVE 'S' TO WS-NUMERO-VALIDO
+               ELSE
+                   DISPLAY "Valor invalido, solo se aceptan numeros. "
+                           "Intenta de nuevo: "
+               END-IF
+           END-PERFORM.
 
        INTRODUCE-NUMERO.
            DISPLAY "Introduce un numero: ".
-           ACCEPT NUMERO.
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO.
+           PERFORM LEE-RANGO-TABLA.
+
+       LEE-RANGO-TABLA.
+           DISPLAY "Multiplicador inicial (ej. 1): ".
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO MULT-INICIO.
+           DISPLAY "Multiplicador final (ej. 10): ".
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO MULT-FIN.
+           IF MULT-FIN < MULT-INICIO
+               MOVE MULT-INICIO TO MULT-FIN
+           END-IF.
 
        MOSTRAR-TABLA.
-           DISPLAY "La tabla del numero " NUMERO " es:".
-           PERFORM CALCULOS 10 TIMES.
+           COMPUTE WS-VECES-TABLA = MULT-FIN - MULT-INICIO + 1.
+           MOVE NUMERO TO WS-NUMERO-ED.
+           IF NOT MODO-LOTE
+               DISPLAY "La tabla del numero " WS-NUMERO-ED " es:"
+               PERFORM ABRE-REPORTE
+           END-IF.
+           PERFORM CALCULOS WS-VECES-TABLA TIMES.
+           IF NOT MODO-LOTE
+               PERFORM CIERRA-REPORTE
+           END-IF.
 
        CALCULOS.
            ADD 1 TO MULTIPLICADOR.
-           COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
-           DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
+           MOVE MULTIPLICADOR TO WS-MULT-TEMP.
+           MOVE "M" TO WS-OP-CODE.
+           CALL 'ARITMETICA' USING WS-OP-CODE NUMERO WS-MULT-TEMP
+                   RESULTADO RESIDUO WS-COD-RETORNO.
+           MOVE NUMERO TO WS-NUMERO-ED.
+           MOVE MULTIPLICADOR TO WS-MULT-ED.
+           MOVE RESULTADO TO WS-RESULTADO-ED.
+           IF MODO-LOTE
+               MOVE SPACES TO SALIDA-LOTE-RECORD
+               STRING "TABLA " WS-NUMERO-ED " * " WS-MULT-ED " = "
+                       WS-RESULTADO-ED DELIMITED BY SIZE
+                   INTO SALIDA-LOTE-RECORD
+               WRITE SALIDA-LOTE-RECORD
+           ELSE
+               DISPLAY WS-NUMERO-ED " * " WS-MULT-ED " = "
+                       WS-RESULTADO-ED
+               PERFORM ESCRIBE-LINEA-REPORTE
+           END-IF.
+           MOVE SPACES TO WS-LINEA-HISTORIAL.
+           STRING "TABLA " WS-NUMERO-ED " * " WS-MULT-ED " = "
+                   WS-RESULTADO-ED DELIMITED BY SIZE
+               INTO WS-LINEA-HISTORIAL.
+           PERFORM GRABA-HISTORIAL.
+
+       ABRE-REPORTE.
+           OPEN OUTPUT REPORTE-FILE.
+           IF WS-REPORTE-STAT = "00"
+               MOVE 'S' TO WS-REPORTE-ABIERTO
+               MOVE 1 TO WS-NUM-PAGINA
+               MOVE 0 TO WS-LINEAS-PAGINA
+               PERFORM ESCRIBE-ENCABEZADO-REPORTE
+           ELSE
+               MOVE 'N' TO WS-REPORTE-ABIERTO
+               DISPLAY "No se pudo abrir el archivo de reporte, "
+                       "estado: " WS-REPORTE-STAT
+           END-IF.
+
+       ESCRIBE-ENCABEZADO-REPORTE.
+           ACCEPT WS-FECHA-REPORTE FROM DATE YYYYMMDD.
+           MOVE SPACES TO REPORTE-RECORD.
+           STRING "REPORTE - TABLA DE MULTIPLICAR" DELIMITED BY SIZE
+               INTO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+           MOVE SPACES TO REPORTE-RECORD.
+           STRING "Fecha: " WS-FECHA-REPORTE
+                   "   Pagina: " WS-NUM-PAGINA DELIMITED BY SIZE
+               INTO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+           MOVE SPACES TO REPORTE-RECORD.
+           STRING "Numero: " WS-NUMERO-ED DELIMITED BY SIZE
+               INTO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+           MOVE SPACES TO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+           MOVE 0 TO WS-LINEAS-PAGINA.
+
+       ESCRIBE-LINEA-REPORTE.
+           IF REPORTE-ABIERTO
+               IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+                   PERFORM ESCRIBE-PIE-REPORTE
+                   ADD 1 TO WS-NUM-PAGINA
+                   PERFORM ESCRIBE-ENCABEZADO-REPORTE
+               END-IF
+               MOVE SPACES TO REPORTE-RECORD
+               STRING WS-NUMERO-ED " * " WS-MULT-ED " = "
+                       WS-RESULTADO-ED DELIMITED BY SIZE
+                   INTO REPORTE-RECORD
+               WRITE REPORTE-RECORD
+               ADD 1 TO WS-LINEAS-PAGINA
+           END-IF.
+
+       ESCRIBE-PIE-REPORTE.
+           MOVE SPACES TO REPORTE-RECORD.
+           STRING "Lineas en esta pagina: " WS-LINEAS-PAGINA
+               DELIMITED BY SIZE
+               INTO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+
+       CIERRA-REPORTE.
+           IF REPORTE-ABIERTO
+               PERFORM ESCRIBE-PIE-REPORTE
+               CLOSE REPORTE-FILE
+               MOVE 'N' TO WS-REPORTE-ABIERTO
+           END-IF.
+
+       GRABA-HISTORIAL.
+           ACCEPT WS-FECHA-HIST FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-HIST FROM TIME.
+           MOVE SPACES TO HISTORIAL-RECORD.
+           STRING WS-FECHA-HIST " " WS-HORA-HIST " "
+                   FUNCTION TRIM(WS-LINEA-HISTORIAL) DELIMITED BY SIZE
+               INTO HISTORIAL-RECORD.
+           OPEN EXTEND HISTORIAL-FILE.
+           IF WS-HISTORIAL-STAT = "35" OR WS-HISTORIAL-STAT = "05"
+               OPEN OUTPUT HISTORIAL-FILE
+           END-IF.
+           WRITE HISTORIAL-RECORD.
+           CLOSE HISTORIAL-FILE.
+
+       MOSTRAR-HISTORIAL.
+           OPEN INPUT HISTORIAL-FILE.
+           IF WS-HISTORIAL-STAT NOT = "00"
+               DISPLAY "No hay historial de calculos disponible."
+           ELSE
+               DISPLAY "----- Historial de calculos -----"
+               MOVE 'N' TO WS-EOF-HISTORIAL
+               PERFORM UNTIL FIN-HISTORIAL
+                   READ HISTORIAL-FILE
+                       AT END
+                           MOVE 'S' TO WS-EOF-HISTORIAL
+                       NOT AT END
+                           DISPLAY HISTORIAL-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORIAL-FILE
+           END-IF.
 
 
 
        OPERACION-SUMA.
            DISPLAY "Introduce el primer numero: ".
-           ACCEPT NUMERO.
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO.
            DISPLAY "Introduce el segundo numero: ".
-           ACCEPT NUMERO2.
-           COMPUTE RESULTADO = NUMERO + NUMERO2.
-           DISPLAY "Resultado de la suma: " RESULTADO.
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO2.
+           PERFORM CALCULA-SUMA.
+
+       CALCULA-SUMA.
+           MOVE "S" TO WS-OP-CODE.
+           CALL 'ARITMETICA' USING WS-OP-CODE NUMERO NUMERO2
+                   RESULTADO RESIDUO WS-COD-RETORNO.
+           MOVE NUMERO TO WS-NUMERO-ED.
+           MOVE NUMERO2 TO WS-NUMERO2-ED.
+           MOVE RESULTADO TO WS-RESULTADO-ED.
+           IF MODO-LOTE
+               MOVE SPACES TO SALIDA-LOTE-RECORD
+               STRING "SUMA " WS-NUMERO-ED " + " WS-NUMERO2-ED " = "
+                       WS-RESULTADO-ED DELIMITED BY SIZE
+                   INTO SALIDA-LOTE-RECORD
+               WRITE SALIDA-LOTE-RECORD
+           ELSE
+               DISPLAY "Resultado de la suma: " WS-RESULTADO-ED
+           END-IF.
+           MOVE SPACES TO WS-LINEA-HISTORIAL.
+           STRING "SUMA " WS-NUMERO-ED " + " WS-NUMERO2-ED " = "
+                   WS-RESULTADO-ED DELIMITED BY SIZE
+               INTO WS-LINEA-HISTORIAL.
+           PERFORM GRABA-HISTORIAL.
 
        OPERACION-RESTA.
            DISPLAY "Introduce el primer numero: ".
-           ACCEPT NUMERO.
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO.
+           DISPLAY "Introduce el segundo numero: ".
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO2.
+           PERFORM CALCULA-RESTA.
+
+       CALCULA-RESTA.
+           MOVE "R" TO WS-OP-CODE.
+           CALL 'ARITMETICA' USING WS-OP-CODE NUMERO NUMERO2
+                   RESULTADO RESIDUO WS-COD-RETORNO.
+           MOVE NUMERO TO WS-NUMERO-ED.
+           MOVE NUMERO2 TO WS-NUMERO2-ED.
+           MOVE RESULTADO TO WS-RESULTADO-ED.
+           IF MODO-LOTE
+               MOVE SPACES TO SALIDA-LOTE-RECORD
+               STRING "RESTA " WS-NUMERO-ED " - " WS-NUMERO2-ED " = "
+                       WS-RESULTADO-ED DELIMITED BY SIZE
+                   INTO SALIDA-LOTE-RECORD
+               WRITE SALIDA-LOTE-RECORD
+           ELSE
+               DISPLAY "Resultado de la resta: " WS-RESULTADO-ED
+           END-IF.
+           MOVE SPACES TO WS-LINEA-HISTORIAL.
+           STRING "RESTA " WS-NUMERO-ED " - " WS-NUMERO2-ED " = "
+                   WS-RESULTADO-ED DELIMITED BY SIZE
+               INTO WS-LINEA-HISTORIAL.
+           PERFORM GRABA-HISTORIAL.
+
+       OPERACION-MULTIPLICAR.
+           DISPLAY "Introduce el primer numero: ".
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO.
+           DISPLAY "Introduce el segundo numero: ".
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO2.
+           PERFORM CALCULA-MULTIPLICACION.
+
+       CALCULA-MULTIPLICACION.
+           MOVE "M" TO WS-OP-CODE.
+           CALL 'ARITMETICA' USING WS-OP-CODE NUMERO NUMERO2
+                   RESULTADO RESIDUO WS-COD-RETORNO.
+           MOVE NUMERO TO WS-NUMERO-ED.
+           MOVE NUMERO2 TO WS-NUMERO2-ED.
+           MOVE RESULTADO TO WS-RESULTADO-ED.
+           IF MODO-LOTE
+               MOVE SPACES TO SALIDA-LOTE-RECORD
+               STRING "MULT " WS-NUMERO-ED " * " WS-NUMERO2-ED " = "
+                       WS-RESULTADO-ED DELIMITED BY SIZE
+                   INTO SALIDA-LOTE-RECORD
+               WRITE SALIDA-LOTE-RECORD
+           ELSE
+               DISPLAY "Resultado de la multiplicacion: "
+                       WS-RESULTADO-ED
+           END-IF.
+           MOVE SPACES TO WS-LINEA-HISTORIAL.
+           STRING "MULT " WS-NUMERO-ED " * " WS-NUMERO2-ED " = "
+                   WS-RESULTADO-ED DELIMITED BY SIZE
+               INTO WS-LINEA-HISTORIAL.
+           PERFORM GRABA-HISTORIAL.
+
+       OPERACION-DIVIDIR.
+           DISPLAY "Introduce el primer numero: ".
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO.
            DISPLAY "Introduce el segundo numero: ".
-           ACCEPT NUMERO2.
-           COMPUTE RESULTADO = NUMERO - NUMERO2.
-           DISPLAY "Resultado de la resta: " RESULTADO.
+           PERFORM LEE-VALOR-NUMERICO.
+           MOVE WS-VALOR-TEMP TO NUMERO2.
+           PERFORM CALCULA-DIVISION.
+
+       CALCULA-DIVISION.
+           MOVE "D" TO WS-OP-CODE.
+           CALL 'ARITMETICA' USING WS-OP-CODE NUMERO NUMERO2
+                   RESULTADO RESIDUO WS-COD-RETORNO.
+           MOVE NUMERO TO WS-NUMERO-ED.
+           MOVE NUMERO2 TO WS-NUMERO2-ED.
+           IF WS-COD-RETORNO = 1
+               IF MODO-LOTE
+                   MOVE SPACES TO SALIDA-LOTE-RECORD
+                   STRING "DIV " WS-NUMERO-ED " / " WS-NUMERO2-ED
+                           " = ERROR DIVISION POR CERO"
+                           DELIMITED BY SIZE
+                       INTO SALIDA-LOTE-RECORD
+                   WRITE SALIDA-LOTE-RECORD
+               ELSE
+                   DISPLAY "Error: no se puede dividir entre cero."
+               END-IF
+               MOVE SPACES TO WS-LINEA-HISTORIAL
+               STRING "DIV " WS-NUMERO-ED " / " WS-NUMERO2-ED
+                       " = ERROR DIVISION POR CERO" DELIMITED BY SIZE
+                   INTO WS-LINEA-HISTORIAL
+               PERFORM GRABA-HISTORIAL
+           ELSE
+               MOVE RESULTADO TO WS-RESULTADO-ED
+               MOVE RESIDUO TO WS-RESIDUO-ED
+               IF MODO-LOTE
+                   MOVE SPACES TO SALIDA-LOTE-RECORD
+                   STRING "DIV " WS-NUMERO-ED " / " WS-NUMERO2-ED
+                           " = " WS-RESULTADO-ED
+                           " RESIDUO " WS-RESIDUO-ED DELIMITED BY SIZE
+                       INTO SALIDA-LOTE-RECORD
+                   WRITE SALIDA-LOTE-RECORD
+               ELSE
+                   DISPLAY "Resultado de la division: "
+                           WS-RESULTADO-ED " residuo " WS-RESIDUO-ED
+               END-IF
+               MOVE SPACES TO WS-LINEA-HISTORIAL
+               STRING "DIV " WS-NUMERO-ED " / " WS-NUMERO2-ED " = "
+                       WS-RESULTADO-ED " RESIDUO " WS-RESIDUO-ED
+                       DELIMITED BY SIZE
+                   INTO WS-LINEA-HISTORIAL
+               PERFORM GRABA-HISTORIAL
+           END-IF.
+
+       PROCESA-LOTE.
+           DISPLAY "Archivo de entrada (worklist): ".
+           ACCEPT WS-LOTE-ENTRADA.
+           DISPLAY "Archivo de salida: ".
+           ACCEPT WS-LOTE-SALIDA.
+
+           PERFORM LEE-CHECKPOINT.
+
+           OPEN INPUT WORKLIST-FILE.
+           IF WS-LOTE-ENTRADA-STAT NOT = "00"
+               DISPLAY "No se pudo abrir el archivo de entrada: "
+                       WS-LOTE-ENTRADA
+           ELSE
+               IF WS-REGISTROS-SALTAR > 0
+                   OPEN EXTEND SALIDA-LOTE-FILE
+                   IF WS-LOTE-SALIDA-STAT = "35" OR
+                           WS-LOTE-SALIDA-STAT = "05"
+                       OPEN OUTPUT SALIDA-LOTE-FILE
+                   END-IF
+                   IF WS-LOTE-SALIDA-STAT = "00"
+                       DISPLAY "Reanudando lote desde el registro "
+                               WS-REGISTROS-SALTAR
+                   END-IF
+               ELSE
+                   OPEN OUTPUT SALIDA-LOTE-FILE
+               END-IF
+               IF WS-LOTE-SALIDA-STAT NOT = "00"
+                   DISPLAY "No se pudo abrir el archivo de salida: "
+                           WS-LOTE-SALIDA
+                   CLOSE WORKLIST-FILE
+               ELSE
+                   MOVE 'S' TO WS-MODO-LOTE
+                   MOVE 0 TO WS-NUM-REGISTRO
+                   MOVE 0 TO WS-CONTADOR-CHECKPOINT
+                   MOVE 'N' TO WS-EOF-LOTE
+                   PERFORM SALTA-REGISTROS-PROCESADOS
+                   PERFORM UNTIL FIN-LOTE
+                       READ WORKLIST-FILE
+                           AT END
+                               MOVE 'S' TO WS-EOF-LOTE
+                           NOT AT END
+                               ADD 1 TO WS-NUM-REGISTRO
+                               PERFORM PROCESA-REGISTRO-LOTE
+                               ADD 1 TO WS-CONTADOR-CHECKPOINT
+                               IF WS-CONTADOR-CHECKPOINT >=
+                                       WS-INTERVALO-CHECKPOINT
+                                   PERFORM GRABA-CHECKPOINT
+                                   MOVE 0 TO WS-CONTADOR-CHECKPOINT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   MOVE 'N' TO WS-MODO-LOTE
+                   CLOSE WORKLIST-FILE
+                   PERFORM ESCRIBE-TOTALES-LOTE
+                   CLOSE SALIDA-LOTE-FILE
+                   DISPLAY "Lote finalizado. Registros procesados: "
+                           WS-NUM-REGISTRO
+                   MOVE 0 TO WS-REGISTROS-SALTAR
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   IF WS-CHECKPOINT-STAT = "00"
+                       MOVE 0 TO CKP-ULTIMO-REGISTRO
+                       MOVE WS-LOTE-ENTRADA TO CKP-ARCHIVO-ENTRADA
+                       MOVE 0 TO CKP-CONT-SUMA CKP-CONT-RESTA
+                                 CKP-CONT-MULT CKP-CONT-DIV
+                                 CKP-CONT-TABLA CKP-CONT-ERROR
+                       WRITE CHECKPOINT-RECORD
+                       CLOSE CHECKPOINT-FILE
+                   ELSE
+                       DISPLAY "No se pudo abrir el archivo de "
+                               "checkpoint, estado: "
+                               WS-CHECKPOINT-STAT
+                   END-IF
+               END-IF
+           END-IF.
+
+       LEE-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-SALTAR.
+           MOVE 0 TO WS-CONT-SUMA WS-CONT-RESTA WS-CONT-MULT
+                     WS-CONT-DIV WS-CONT-TABLA WS-CONT-ERROR.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STAT = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKP-ARCHIVO-ENTRADA = WS-LOTE-ENTRADA
+                           MOVE CKP-ULTIMO-REGISTRO
+                                   TO WS-REGISTROS-SALTAR
+                           MOVE CKP-CONT-SUMA  TO WS-CONT-SUMA
+                           MOVE CKP-CONT-RESTA TO WS-CONT-RESTA
+                           MOVE CKP-CONT-MULT  TO WS-CONT-MULT
+                           MOVE CKP-CONT-DIV   TO WS-CONT-DIV
+                           MOVE CKP-CONT-TABLA TO WS-CONT-TABLA
+                           MOVE CKP-CONT-ERROR TO WS-CONT-ERROR
+                       ELSE
+                           DISPLAY "Aviso: hay un checkpoint para "
+                                   "otro archivo de entrada, se "
+                                   "ignora y se inicia desde cero."
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SALTA-REGISTROS-PROCESADOS.
+           MOVE 0 TO WS-INDICE-SALTO.
+           PERFORM WS-REGISTROS-SALTAR TIMES
+               ADD 1 TO WS-INDICE-SALTO
+               READ WORKLIST-FILE
+                   AT END
+                       MOVE 'S' TO WS-EOF-LOTE
+               END-READ
+           END-PERFORM.
+           MOVE WS-REGISTROS-SALTAR TO WS-NUM-REGISTRO.
+
+       GRABA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STAT = "00"
+               MOVE WS-NUM-REGISTRO TO CKP-ULTIMO-REGISTRO
+               MOVE WS-LOTE-ENTRADA TO CKP-ARCHIVO-ENTRADA
+               MOVE WS-CONT-SUMA  TO CKP-CONT-SUMA
+               MOVE WS-CONT-RESTA TO CKP-CONT-RESTA
+               MOVE WS-CONT-MULT  TO CKP-CONT-MULT
+               MOVE WS-CONT-DIV   TO CKP-CONT-DIV
+               MOVE WS-CONT-TABLA TO CKP-CONT-TABLA
+               MOVE WS-CONT-ERROR TO CKP-CONT-ERROR
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No se pudo abrir el archivo de checkpoint, "
+                       "estado: " WS-CHECKPOINT-STAT
+           END-IF.
+
+       PROCESA-REGISTRO-LOTE.
+           EVALUATE WL-OPERACION
+               WHEN "S"
+                   MOVE WL-NUMERO TO NUMERO
+                   MOVE WL-NUMERO2 TO NUMERO2
+                   PERFORM CALCULA-SUMA
+                   ADD 1 TO WS-CONT-SUMA
+               WHEN "R"
+                   MOVE WL-NUMERO TO NUMERO
+                   MOVE WL-NUMERO2 TO NUMERO2
+                   PERFORM CALCULA-RESTA
+                   ADD 1 TO WS-CONT-RESTA
+               WHEN "M"
+                   MOVE WL-NUMERO TO NUMERO
+                   MOVE WL-NUMERO2 TO NUMERO2
+                   PERFORM CALCULA-MULTIPLICACION
+                   ADD 1 TO WS-CONT-MULT
+               WHEN "D"
+                   MOVE WL-NUMERO TO NUMERO
+                   MOVE WL-NUMERO2 TO NUMERO2
+                   PERFORM CALCULA-DIVISION
+                   IF WS-COD-RETORNO = 1
+                       ADD 1 TO WS-CONT-ERROR
+                   ELSE
+                       ADD 1 TO WS-CONT-DIV
+                   END-IF
+               WHEN "T"
+                   MOVE WL-NUMERO TO NUMERO
+                   MOVE WL-MULT-INICIO TO MULT-INICIO
+                   MOVE WL-MULT-FIN TO MULT-FIN
+                   IF MULT-FIN < MULT-INICIO
+                       MOVE MULT-INICIO TO MULT-FIN
+                   END-IF
+                   PERFORM REINICIA-PROGRAMA
+                   PERFORM MOSTRAR-TABLA
+                   ADD 1 TO WS-CONT-TABLA
+               WHEN OTHER
+                   MOVE SPACES TO SALIDA-LOTE-RECORD
+                   STRING "ERROR: OPERACION DESCONOCIDA EN REGISTRO "
+                           WS-NUM-REGISTRO DELIMITED BY SIZE
+                       INTO SALIDA-LOTE-RECORD
+                   WRITE SALIDA-LOTE-RECORD
+                   ADD 1 TO WS-CONT-ERROR
+           END-EVALUATE.
+
+       ESCRIBE-TOTALES-LOTE.
+           DISPLAY "----- Totales del lote -----".
+           DISPLAY "Registros procesados: " WS-NUM-REGISTRO.
+           DISPLAY "Sumas: " WS-CONT-SUMA
+                   "  Restas: " WS-CONT-RESTA.
+           DISPLAY "Multiplicaciones: " WS-CONT-MULT
+                   "  Divisiones: " WS-CONT-DIV.
+           DISPLAY "Tablas: " WS-CONT-TABLA
+                   "  Errores: " WS-CONT-ERROR.
+
+           MOVE SPACES TO SALIDA-LOTE-RECORD.
+           STRING "TOTALES REGISTROS-PROCESADOS=" WS-NUM-REGISTRO
+                   DELIMITED BY SIZE
+               INTO SALIDA-LOTE-RECORD.
+           WRITE SALIDA-LOTE-RECORD.
+           MOVE SPACES TO SALIDA-LOTE-RECORD.
+           STRING "TOTALES SUMAS=" WS-CONT-SUMA
+                   " RESTAS=" WS-CONT-RESTA
+                   " MULTIPLICACIONES=" WS-CONT-MULT
+                   DELIMITED BY SIZE
+               INTO SALIDA-LOTE-RECORD.
+           WRITE SALIDA-LOTE-RECORD.
+           MOVE SPACES TO SALIDA-LOTE-RECORD.
+           STRING "TOTALES DIVISIONES=" WS-CONT-DIV
+                   " TABLAS=" WS-CONT-TABLA
+                   " ERRORES=" WS-CONT-ERROR
+                   DELIMITED BY SIZE
+               INTO SALIDA-LOTE-RECORD.
+           WRITE SALIDA-LOTE-RECORD.
 
        END PROGRAM CALCULADORA.
